@@ -19,60 +19,291 @@
 001900 INPUT-OUTPUT SECTION.
 002000 FILE-CONTROL.
 002100     SELECT OUTPUT-FILE
-002200          ASSIGN TO DISK
-002300          ORGANIZATION IS LINE SEQUENTIAL.
+002200          ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+002250          ORGANIZATION IS LINE SEQUENTIAL
+002260          FILE STATUS IS OUTPUT-OPEN-STATUS.
 002400
 002500     SELECT INPUT-FILE
-002600          ASSIGN TO DISK
+002600          ASSIGN TO DYNAMIC WS-INPUT-FILENAME
 002700          ORGANIZATION IS LINE SEQUENTIAL
 002800          FILE STATUS IS FILE-OPEN-STATUS.
+002810
+002820*-----THE CONTROL FILE DRIVES A BATCH OF DRAWINGS. EACH RECORD
+002830*-----NAMES ONE INPUT/OUTPUT PAIR TO RUN THROUGH THE SAME LOGIC.
+002840     SELECT CONTROL-FILE
+002850          ASSIGN TO DISK
+002860          ORGANIZATION IS LINE SEQUENTIAL
+002870          FILE STATUS IS CONTROL-FILE-STATUS.
+002880
+002885*-----A SECOND REPORT WRITTEN ALONGSIDE EACH OUTPUT-FILE, NAMED
+002890*-----BY TRAILING ".SUM" ONTO THE OUTPUT FILE NAME IN USE.
+002895     SELECT SUMMARY-FILE
+002896          ASSIGN TO DYNAMIC WS-SUMMARY-FILENAME
+002897          ORGANIZATION IS LINE SEQUENTIAL
+002898          FILE STATUS IS SUMMARY-OPEN-STATUS.
+002898
+002898*-----HOLDS THE RESTART POINT FOR A LONG DECK (CUR-ROW/POINT1X/
+002898*-----POINT1Y PLUS A SNAPSHOT OF THE DRAWING BUFFER), WRITTEN AS
+002898*-----KEEP-READIN PROGRESSES SO A CANCELLED RUN CAN PICK BACK UP
+002898*-----WITHOUT REREADING THE DECK FROM CARD ONE. NAMED BY TRAILING
+002898*-----".CKPT" ONTO THE INPUT FILE NAME IN USE, THE SAME WAY
+002898*-----SUMMARY-FILE IS NAMED OFF THE OUTPUT FILE -- SO A BATCH OF
+002898*-----MANY INPUTS GIVES EACH DRAWING ITS OWN RESTART POINT
+002898*-----INSTEAD OF ALL OF THEM FIGHTING OVER ONE SHARED FILE.
+002899     SELECT CHECKPOINT-FILE
+002899         ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+002899         ORGANIZATION IS LINE SEQUENTIAL
+002899         FILE STATUS IS CHECKPOINT-STATUS.
 002900
 003000 DATA DIVISION.
 003100 FILE SECTION.
 003200 FD  OUTPUT-FILE
-003300     LABEL RECORDS ARE STANDARD
-003400     VALUE OF FILE-ID IS "output.txt".
-003500 01  OUTPUT-RECORD.
-003600     03  OUTPUT-POINTS OCCURS 79 TIMES.
-003700     05  OUTPUT-POINT                PIC X.
+003300     LABEL RECORDS ARE STANDARD.
+003710*-----EVERY PRINTED LINE (GRID ROW, TITLE, OR RULER) CARRIES A ROW
+003711*-----NUMBER DOWN THE LEFT EDGE (BLANK FOR THE TITLE/RULER LINES),
+003712*-----A GUTTER SPACE, THEN THE GRID ROW (OR RULER/TITLE TEXT)
+003713*-----ITSELF.
+003714 01  PRINT-RECORD.
+003715     03  PRINT-ROW-NUM               PIC ZZ9.
+003716     03  FILLER                      PIC X VALUE SPACE.
+003717     03  PRINT-GRID-PART             PIC X(200).
 003800
 003900 FD  INPUT-FILE
-004000     LABEL RECORDS ARE STANDARD
-004100     VALUE OF FILE-ID IS "input.txt".
+004000     LABEL RECORDS ARE STANDARD.
 004200 01  INPUT-RECORD.
 004300     03  POINTX OCCURS 2 TIMES.
 004400     05  DIGIT-OF-POINTX             PIC 9.
 004500     03  POINTY OCCURS 3 TIMES.
 004600     05  DIGIT-OF-POINTY             PIC 9.
+004605*-----PEN CODE, TRAILING THE COORDINATE COLUMNS SO OLDER DECKS
+004606*-----(WITHOUT IT) STILL LINE UP. SPACE OR 'D' = PEN-DOWN (THE
+004607*-----OLD BEHAVIOR, DRAW TO THIS POINT). 'M' = PEN-UP (MOVE TO
+004608*-----THIS POINT WITHOUT DRAWING).
+004609     03  MOVE-DRAW-CODE              PIC X.
+004611         88 PEN-IS-UP                     VALUE 'M'.
+004612*-----ONE-CHARACTER DRAW SYMBOL, TRAILING THE PEN CODE SO OLDER
+004613*-----DECKS (WITHOUT IT) STILL LINE UP. SPACE DEFAULTS TO THE OLD
+004614*-----'*' SO EXISTING DECKS DRAW EXACTLY AS BEFORE -- A DECK CAN
+004615*-----SET ITS OWN CHARACTER (E.G. '#' OR '.') SO ONE SERIES OF
+004616*-----LINES IS DISTINGUISHABLE FROM ANOTHER ON THE SAME GRID.
+004617     03  SEGMENT-SYMBOL              PIC X.
+004610*-----ALTERNATE VIEW OF INPUT-RECORD: A LEADING 'S' MARKS A
+004620*-----CANVAS-SIZE HEADER RECORD (ROWS THEN COLS, ZERO-FILLED)
+004630*-----IN PLACE OF THE USUAL FIRST (COUNT) RECORD. THIS RECORD
+004640*-----IS OPTIONAL - WHEN IT IS ABSENT INIT-TABLE KEEPS THE
+004650*-----23 X 79 DEFAULT.
+004660 01  SIZE-RECORD.
+004670     03  SIZE-MARKER                 PIC X.
+004680     03  SIZE-OF-ROWS                PIC 9(3).
+004690     03  SIZE-OF-COLS                PIC 9(3).
 004700
+004695*-----ANOTHER ALTERNATE VIEW OF INPUT-RECORD: A LEADING 'N'
+004696*-----LONG-COUNT HEADER (FIVE ZERO-FILLED DIGITS) IN PLACE OF THE
+004697*-----OLD TWO-DIGIT COUNT RECORD, FOR DECKS RUNNING PAST 99 LINES.
+004698*-----READIN-NUM-OF-INPUT USES IT IN PLACE OF THE DIGIT-UNPACKED
+004699*-----COUNT WHEN PRESENT; OLDER DECKS WITHOUT IT ARE UNCHANGED.
+004700 01  NUM-RECORD.
+004700     03  NUM-MARKER                  PIC X.
+004700     03  NUM-OF-INPUT-EXT            PIC 9(5).
+
+004701*-----ANOTHER ALTERNATE VIEW OF INPUT-RECORD: A LEADING 'C' MARKS
+004702*-----A CIRCLE RECORD (CENTER X, CENTER Y, RADIUS, ZERO-FILLED) IN
+004703*-----PLACE OF THE USUAL COORDINATE PAIR. KEEP-READIN DRAWS THE
+004704*-----CIRCLE AND MOVES ON WITHOUT CONNECTING A LINE TO IT.
+004705 01  CIRCLE-RECORD.
+004706     03  CIRCLE-MARKER               PIC X.
+004707     03  CIRCLE-CTR-X                PIC 9(3).
+004708     03  CIRCLE-CTR-Y                PIC 9(3).
+004709     03  CIRCLE-RADIUS               PIC 9(3).
+004709*-----SAME ONE-CHARACTER DRAW SYMBOL AS SEGMENT-SYMBOL, TRAILING
+004709*-----THE RADIUS. SPACE DEFAULTS TO '*'.
+004709     03  CIRCLE-SYMBOL               PIC X.
+004711*-----ANOTHER ALTERNATE VIEW OF INPUT-RECORD: A LEADING 'T' MARKS
+004712*-----A TITLE HEADER RECORD (FREE-FORM TEXT) PRECEDING THE USUAL
+004713*-----SIZE/COUNT HEADERS. IT IS OPTIONAL - WHEN IT IS ABSENT
+004714*-----OUTPUT-TO-FILE PRINTS THE GRID WITH NO TITLE LINE, AS
+004715*-----BEFORE. WHEN PRESENT, INIT-TABLE SAVES THE TEXT SO
+004716*-----WRITE-TITLE-AND-RULER CAN PREFIX IT TO THE PRINTED REPORT.
+004717 01  TITLE-RECORD.
+004718     03  TITLE-MARKER                PIC X.
+004719     03  TITLE-TEXT                  PIC X(60).
+004720 FD  CONTROL-FILE
+004720     LABEL RECORDS ARE STANDARD
+004725     VALUE OF FILE-ID IS "control.txt".
+004730 01  CONTROL-RECORD.
+004740     03  CTL-INPUT-NAME              PIC X(40).
+004750     03  CTL-OUTPUT-NAME             PIC X(40).
+004760
+004770 FD  SUMMARY-FILE
+004780     LABEL RECORDS ARE STANDARD.
+004790 01  SUMMARY-RECORD                  PIC X(80).
+004791*-----THE CHECKPOINT RECORD CAPTURES EVERYTHING RUN-ONE-DRAWING
+004792*-----NEEDS TO PICK UP A DECK PARTWAY THROUGH, THE LOOP
+004793*-----THE LAST GOOD POINT, AND THE WHOLE DRAWING BUFFER SO FAR.
+004794 FD  CHECKPOINT-FILE
+004795     LABEL RECORDS ARE STANDARD
+004796     VALUE OF FILE-ID IS "checkpt.txt".
+004797 01  CHECKPOINT-RECORD.
+004797    03  CKPT-INPUT-NAME             PIC X(40).
+004797    03  CKPT-CUR-ROW                PIC 9(5).
+004797    03  CKPT-POINT1X                PIC 9(3).
+004797    03  CKPT-POINT1Y                PIC 9(3).
+004797    03  CKPT-NUM-OF-INPUT           PIC 9(5).
+004797    03  CKPT-CANVAS-ROWS            PIC 9(3).
+004797    03  CKPT-CANVAS-COLS            PIC 9(3).
+004797    03  CKPT-BBOX-MIN-X             PIC 9(3).
+004797    03  CKPT-BBOX-MAX-X             PIC 9(3).
+004797    03  CKPT-BBOX-MIN-Y             PIC 9(3).
+004797    03  CKPT-BBOX-MAX-Y             PIC 9(3).
+004797    03  CKPT-STEEP-CNT              PIC 9(5).
+004797    03  CKPT-SHALLOW-CNT            PIC 9(5).
+004797    03  CKPT-FIRST-PT-SW            PIC X.
+004797    03  CKPT-BUFFER                 PIC X(40000).
 004800*===============================================================
 004900*-----------------------START DEFINING VAR----------------------
 005000*===============================================================
 005100 WORKING-STORAGE SECTION.
-005200* THE FOLLOWING TWO VAR ARE FOR TABLE OPERATION.
-005300 01  CUR-ROW                         PIC 99 VALUE 1.
-005400 01  CUR-COL                         PIC 99 VALUE 1.
-005500* THE FOLLOWING FIVE VAR ARE FOR FILE READIN.
+005105* THE FOLLOWING VAR DRIVE THE BATCH OF INPUT/OUTPUT PAIRS LISTED
+005106* ON THE CONTROL FILE. ASSIGN TO DYNAMIC ABOVE PICKS UP WHATEVER
+005107* NAME IS CURRENTLY IN WS-INPUT-FILENAME/WS-OUTPUT-FILENAME AT
+005108* OPEN TIME, SO ONE PROGRAM CAN STEP THROUGH A WHOLE DECK OF
+005109* DRAWINGS WITHOUT BEING RECOMPILED OR RERUN BY HAND.
+005110 01  WS-INPUT-FILENAME               PIC X(40).
+005111 01  WS-OUTPUT-FILENAME              PIC X(40).
+005112 01  CONTROL-FILE-STATUS             PIC XX.
+005113 01  CONTROL-EOF-SW                  PIC X VALUE 'N'.
+005114     88 CONTROL-IS-EOF                    VALUE 'Y'.
+005115* THE SUMMARY REPORT FILE NAME IS BUILT FROM WS-OUTPUT-FILENAME
+005116* BY RESET-RUN-STATE, SO IT FOLLOWS EACH DRAWING'S OUTPUT FILE.
+005117 01  WS-SUMMARY-FILENAME             PIC X(44).
+005117* THE CHECKPOINT FILE NAME IS BUILT FROM WS-INPUT-FILENAME BY
+005117* RESET-RUN-STATE, SO EACH INPUT FILE GETS ITS OWN RESTART POINT.
+005117 01  WS-CHECKPOINT-FILENAME          PIC X(45).
+005118* THE FOLLOWING VAR ACCUMULATE THE FACTS THAT GO ON THE SUMMARY
+005119* REPORT -- BOUNDING BOX OVER ALL COORDINATES, AND THE STEEP-VS-
+005120* -SHALLOW SEGMENT SPLIT USING THE SAME TEST AS KEEP-DRAWING.
+005121 01  BBOX-MIN-X                      PIC 9(3).
+005122 01  BBOX-MAX-X                      PIC 9(3).
+005123 01  BBOX-MIN-Y                      PIC 9(3).
+005124 01  BBOX-MAX-Y                      PIC 9(3).
+005125 01  STEEP-SEGMENT-CNT               PIC 9(5) VALUE 0.
+005126 01  SHALLOW-SEGMENT-CNT             PIC 9(5) VALUE 0.
+005126* LINES-DRAWN-CNT IS STEEP-SEGMENT-CNT + SHALLOW-SEGMENT-CNT --
+005126* EVERY LINE ADD-LINE-TO-BUFFER DRAWS BUMPS EXACTLY ONE OF THE
+005126* TWO -- KEPT SEPARATE FROM NUM-OF-INPUT SINCE THAT FIGURE IS
+005126* THE TOTAL RECORD COUNT (LINES, CIRCLES, AND SKIPPED BAD PAIRS
+005126* ALIKE) THE READIN LOOP NEEDS, NOT THE LINE COUNT THE SUMMARY
+005126* REPORTS.
+005126 01  LINES-DRAWN-CNT                 PIC 9(5).
+005127* THE FOLLOWING ARE WORK AREAS FOR BUILDING SUMMARY REPORT LINES.
+005128 01  WS-RPT-LINE                     PIC X(80).
+005129 01  WS-RPT-NUM-ED                   PIC ZZZZ9.
+005130 01  WS-RPT-NUM-ED2                  PIC ZZ9.
+005131* THE FOLLOWING TWO VAR ARE FOR TABLE OPERATION. CUR-ROW IS
+005131* TO PIC 9(5) SINCE IT DOUBLES AS THE INPUT-RECORD LOOP COUNTER,
+005131* WHICH NOW RUNS AS HIGH AS NUM-OF-INPUT (SEE BELOW).
+005300 01  CUR-ROW                         PIC 9(5) VALUE 1.
+005400 01  CUR-COL                         PIC 9(3) VALUE 1.
+005500* THE FOLLOWING FIVE VAR ARE FOR FILE READIN. NUM-OF-INPUT IS
+005500* PIC 9(5) (UP FROM THE ORIGINAL PIC 99) SO A LONG-COUNT HEADER
+005500* RECORD CAN DRIVE A DECK WELL PAST THE OLD 99-LINE CEILING.
 005600 01  FILE-OPEN-STATUS                PIC XX.
-005700 01  NUM-OF-INPUT                    PIC 99 VALUE 1.
-005800 01  POINT1X                         PIC 99 VALUE 1.
-005900 01  POINT1Y                         PIC 99 VALUE 1.
-006000 01  POINT2X                         PIC 99 VALUE 1.
-006100 01  POINT2Y                         PIC 99 VALUE 1.
+005605 01  OUTPUT-OPEN-STATUS              PIC XX.
+005610 01  SUMMARY-OPEN-STATUS             PIC XX.
+005700 01  NUM-OF-INPUT                    PIC 9(5) VALUE 1.
+005800 01  POINT1X                         PIC 9(3) VALUE 1.
+005900 01  POINT1Y                         PIC 9(3) VALUE 1.
+006000 01  POINT2X                         PIC 9(3) VALUE 1.
+006100 01  POINT2Y                         PIC 9(3) VALUE 1.
+006105* THIS SWITCH REMEMBERS WHETHER THE FIRST RECORD READ BY
+006106* INIT-TABLE TURNED OUT TO BE THE COUNT RECORD (NO SIZE HEADER
+006107* WAS PRESENT), SO READIN-NUM-OF-INPUT REUSES IT INSTEAD OF
+006108* ISSUING ANOTHER READ.
+006109 01  PENDING-REC-SW                  PIC X VALUE 'N'.
+006110     88 REC-IS-PENDING                    VALUE 'Y'.
+006111 01  SAVED-FIRST-RECORD              PIC X(7).
+006111* SET WHEN INIT-TABLE FINDS A SIZE HEADER, SO RECONCILE-INPUT-
+006111* COUNT KNOWS WHETHER ONE OR TWO HEADER RECORDS PRECEDE THE
+006111* FIRST COORDINATE RECORD WHEN IT REWINDS INPUT-FILE.
+006111 01  SIZE-HDR-FOUND-SW               PIC X VALUE 'N'.
+006111     88 SIZE-HDR-WAS-FOUND                VALUE 'Y'.
+006111* COUNTS THE ACTUAL COORDINATE RECORDS SEEN BY RECONCILE-INPUT-
+006111* COUNT, FOR COMPARISON AGAINST THE HEADER'S NUM-OF-INPUT.
+006111 01  ACTUAL-REC-CNT                  PIC 9(5).
+006113* SET WHEN INIT-TABLE FINDS A TITLE HEADER; RUN-TITLE HOLDS THE
+006114* TEXT (TITLE-TEXT ITSELF IS OVERWRITTEN BY THE NEXT FILE READ).
+006115 01  TITLE-HDR-FOUND-SW              PIC X VALUE 'N'.
+006116     88 TITLE-HDR-WAS-FOUND              VALUE 'Y'.
+006117 01  RUN-TITLE                       PIC X(60) VALUE SPACES.
+006112* THE FOLLOWING TWO VAR HOLD THE SIZE OF THE DRAWING SURFACE.
+006120 01  CANVAS-ROWS                     PIC 9(3) VALUE 023.
+006130 01  CANVAS-COLS                     PIC 9(3) VALUE 079.
+006140* THIS SWITCH IS SET WHEN A COORDINATE FALLS OUTSIDE THE CANVAS.
+006150 01  BAD-COORD-SW                    PIC X VALUE 'N'.
+006160     88 COORD-OUT-OF-BOUNDS              VALUE 'Y'.
+006161* SET BY NEW-TO-OLD THE FIRST TIME A REAL COORDINATE (NOT A
+006162* CIRCLE OR AN OUT-OF-BOUNDS PAIR) BECOMES POINT1X/POINT1Y, SO
+006163* KEEP-READIN CAN TELL "NO PRIOR POINT TO CONNECT TO YET" APART
+006164* FROM "CUR-ROW HAPPENS TO BE 1" -- A DECK WHOSE FIRST RECORD OR
+006165* TWO GET DROPPED BY SKIP-BAD-PAIR STILL ADVANCES CUR-ROW PAST 1
+006166* BEFORE ANY REAL POINT HAS BEEN READ.
+006167 01  FIRST-PT-DRAWN-SW               PIC X VALUE 'N'.
+006168     88 FIRST-PT-IS-DRAWN                VALUE 'Y'.
 006200* THE FOLLOWING VAR ARE FOR DRAWING LINES IN BUFFER
-006300 01  ROW-DRAWON                      PIC 99.
-006400 01  COL-DRAWON                      PIC 99.
+006300 01  ROW-DRAWON                      PIC 9(3).
+006400 01  COL-DRAWON                      PIC 9(3).
 006500 01  SLOPE                           PIC S9(9)V9(9).
 006600 01  ABS-SLO                         PIC 9(9)V9(9).
 006700 01  CNT                             PIC 99 VALUE 1.
 006800 01  SIGNX                           PIC S9 VALUE 1.
 006900 01  SIGNY                           PIC S9 VALUE 1.
+006905* THE CHARACTER KEEP-DRAWING/CIR-PLOT-ONE ACTUALLY MARK THE
+006906* BUFFER WITH, RESOLVED FROM SEGMENT-SYMBOL/CIRCLE-SYMBOL ('*'
+006907* WHEN THE RECORD LEAVES IT AS SPACE).
+006908 01  DRAW-SYMBOL                     PIC X VALUE '*'.
+006910* THE FOLLOWING VAR ARE FOR DRAWING CIRCLES VIA THE MIDPOINT
+006911* CIRCLE ALGORITHM.
+006912 01  CIR-CTR-X                       PIC 9(3).
+006913 01  CIR-CTR-Y                       PIC 9(3).
+006914 01  CIR-RADIUS                      PIC 9(3).
+006915 01  CIR-X                           PIC 9(3).
+006916 01  CIR-Y                           PIC 9(3).
+006917 01  CIR-DECISION                    PIC S9(5).
+006918 01  CIR-PLOT-ROW                    PIC S9(4).
+006919 01  CIR-PLOT-COL                    PIC S9(4).
+006920* THE FOLLOWING VAR ARE FOR CHECKPOINT/RESTART OF A LONG DECK.
+006921 01  CHECKPOINT-STATUS               PIC XX.
+006922 01  CKPT-FOUND-SW                   PIC X VALUE 'N'.
+006923     88 CKPT-WAS-FOUND                    VALUE 'Y'.
+006924 01  SKIP-CNT                        PIC 9(5).
 007000* THIS IS THE BUFFER TABLE. IT IS CONTROLLED BY CUR-ROW CUR-COL.
 007100* THROUGHOUT THE ENTIRE PROGRAM, BF IS SHORT FOR BUFFER.
 007200 01  BF-RECORD.
-007300     03 BF-ROWS OCCURS 23 TIMES.
-007400          05 BF-POINTS OCCURS 79 TIMES.
+007300     03 BF-ROWS OCCURS 200 TIMES.
+007400          05 BF-POINTS OCCURS 200 TIMES.
 007500          07 BF-POINT                PIC X.
+007510* THE FOLLOWING THREE VAR HOLD THE COLUMN RULER PRINTED ABOVE THE
+007520* GRID -- ONES DIGIT EVERY COLUMN, TENS DIGIT EVERY TENTH COLUMN,
+007525* HUNDREDS DIGIT EVERY HUNDREDTH COLUMN (CANVAS-COLS RUNS AS WIDE
+007526* AS 100, SO THE HUNDREDS DIGIT ONLY EVER MARKS COLUMN 100 ITSELF
+007527* -- KEPT SO A TWO-DIGIT RULER DOES NOT LOOK LIKE IT REPEATS).
+007528* SAME OCCURS-200 SIZE AS BF-ROWS (BF-RECORD'S OWN HEADROOM
+007529* ABOVE THE 100-COLUMN CEILING, SEE INIT-TABLE) SO ANY OF THE
+007530* THREE MOVES STRAIGHT INTO PRINT-GRID-PART.
+007550 01  RULER-ONES-LINE.
+007560     03 RULER-ONES-POINTS OCCURS 200 TIMES.
+007570          05 RULER-ONES-PT           PIC X.
+007580 01  RULER-TENS-LINE.
+007590     03 RULER-TENS-POINTS OCCURS 200 TIMES.
+007595          05 RULER-TENS-PT           PIC X.
+007600 01  RULER-HUNDREDS-LINE.
+007601     03 RULER-HUNDREDS-POINTS OCCURS 200 TIMES.
+007602          05 RULER-HUNDREDS-PT       PIC X.
+007596 01  RULER-TEMP                      PIC 9(3).
+007597 01  RULER-HUNDREDS                  PIC 9(3).
+007598 01  RULER-ONES-DIGIT                PIC 9.
+007599 01  RULER-TENS-DIGIT                PIC 9.
+007599 01  RULER-HUNDREDS-DIGIT            PIC 9.
 007600
 007700*===============================================================
 007800*------------------START MAIN PARAGRAPH-------------------------
@@ -85,35 +316,105 @@
 008500*===============================================================
 008600 PROCEDURE DIVISION.
 008700 MAIN-LOGIC SECTION.
+008710*-----THE CONTROL FILE LISTS ONE INPUT/OUTPUT PAIR PER RECORD.
+008720*-----EACH PAIR IS RUN THROUGH THE SAME DRAWING LOGIC IN TURN.
+008730*-----STEP CAN PRODUCE A WHOLE DECK OF DRAWINGS.
 008800 PROGRAM-BEGIN.
-008900      PERFORM OPENING-PROCEDURE.
-009000      PERFORM INIT-TABLE.
+008810      OPEN INPUT CONTROL-FILE.
+008820      IF CONTROL-FILE-STATUS NOT = '00'
+008830          DISPLAY 'DDA-W005 CONTROL FILE NOT FOUND, '
+008835              'NOTHING TO RUN'
+008840          GO TO PROGRAM-DONE.
+008850      PERFORM READ-CONTROL-FILE.
+008860 BATCH-LOOP.
+008870      IF CONTROL-IS-EOF GO TO BATCH-LOOP-DONE.
+008880      MOVE CTL-INPUT-NAME TO WS-INPUT-FILENAME.
+008890      MOVE CTL-OUTPUT-NAME TO WS-OUTPUT-FILENAME.
+008900      PERFORM RUN-ONE-DRAWING THRU RUN-ONE-DRAWING-EXIT.
+008910      PERFORM READ-CONTROL-FILE.
+008920      GO TO BATCH-LOOP.
+008930 BATCH-LOOP-DONE.
+008940      CLOSE CONTROL-FILE.
+008950      GO TO PROGRAM-DONE.
+008960
+008970*-----ONE PASS OF THE ORIGINAL SINGLE-DRAWING LOGIC, NOW A SELF
+008980*-----CONTAINED UNIT SO BATCH-LOOP CAN PERFORM IT ONCE PER PAIR.
+008990 RUN-ONE-DRAWING.
+009000      PERFORM RESET-RUN-STATE.
+009010      PERFORM OPENING-PROCEDURE.
+009020      PERFORM INIT-TABLE.
+009030      PERFORM CHECK-FOR-CHECKPOINT
+009031          THRU CHECK-FOR-CHECKPOINT-EXIT.
+009032*-----WHEN A SIZE HEADER WAS PRESENT, INIT-TABLE DELIBERATELY
+009033*-----LEAVES THE COUNT/NUM HEADER RECORD UNREAD ON DISK FOR
+009034*-----READIN-NUM-OF-INPUT TO PICK UP. A RESTORED RUN SKIPS
+009035*-----READIN-NUM-OF-INPUT ENTIRELY, SO THAT RECORD HAS TO BE
+009036*-----CONSUMED HERE OR SKIP-FORWARD-INPUT STARTS ONE RECORD EARLY.
+009037      IF CKPT-WAS-FOUND AND SIZE-HDR-WAS-FOUND
+009038          READ INPUT-FILE.
+009040      IF CKPT-WAS-FOUND
+009050          PERFORM SKIP-FORWARD-INPUT
+009051              THRU SKIP-FORWARD-EXIT
+009060          GO TO KEEP-READIN.
 009100
 009200*-----PREPARE FOR THE READIN LOOP
 009300 READIN-NUM-OF-INPUT.
-009400      READ INPUT-FILE.
-009500      MOVE DIGIT-OF-POINTX(2) TO NUM-OF-INPUT.
-009600      IF DIGIT-OF-POINTX(1) NOT = SPACE
-009700      COMPUTE NUM-OF-INPUT=DIGIT-OF-POINTX(1)*10 + NUM-OF-INPUT.
-009800*     IS IT SAFE TO ASSUME NO MORE THAN 100 INPUT?
-009900*-----PERFORM THE READIN LOOP.
+009310      IF REC-IS-PENDING
+009320          MOVE SAVED-FIRST-RECORD TO INPUT-RECORD
+009330      ELSE
+009340          READ INPUT-FILE.
+009410      IF NUM-MARKER = 'N'
+009420          MOVE NUM-OF-INPUT-EXT TO NUM-OF-INPUT
+009430      ELSE
+009500          MOVE DIGIT-OF-POINTX(2) TO NUM-OF-INPUT
+009600          IF DIGIT-OF-POINTX(1) NOT = SPACE
+009700              COMPUTE NUM-OF-INPUT =
+009710                  DIGIT-OF-POINTX(1) * 10 + NUM-OF-INPUT.
+009900*-----A WRONG HEADER COUNT USED TO PASS THROUGH SILENTLY (TOO FEW
+009901*-----LINES DROPPED, OR A READ PAST THE ACTUAL END OF FILE). THIS
+009902*-----COUNTS WHAT IS REALLY THERE BEFORE THE READIN LOOP TRUSTS
+009903*-----THE HEADER, AND REWINDS BACK TO THE FIRST COORDINATE RECORD.
+009904      PERFORM RECONCILE-INPUT-COUNT
+009905          THRU RECONCILE-INPUT-COUNT-EXIT.
+009906*-----PERFORM THE READIN LOOP.
+009907 READIN-NUM-OF-INPUT-EXIT.
+009908      EXIT.
 010000 KEEP-READIN.
 010100      READ INPUT-FILE.
+010110      IF CIRCLE-MARKER = 'C'
+010120          PERFORM ADD-CIRCLE-TO-BUFFER
+010130          GO TO SKIP-BAD-PAIR.
 010200      PERFORM LOAD-READIN-TO-POINT2XY.
-010300      IF CUR-ROW = 1 GO TO NEW-TO-OLD.
+010210      IF COORD-OUT-OF-BOUNDS GO TO SKIP-BAD-PAIR.
+010300      IF NOT FIRST-PT-IS-DRAWN GO TO NEW-TO-OLD.
+010310      IF PEN-IS-UP GO TO NEW-TO-OLD.
 010400      MOVE 1 TO CNT.
 010500      PERFORM ADD-LINE-TO-BUFFER.
 010600 NEW-TO-OLD.
 010700      MOVE POINT2X TO POINT1X.
 010800      MOVE POINT2Y TO POINT1Y.
+010810      MOVE 'Y' TO FIRST-PT-DRAWN-SW.
 010900      ADD 1 TO CUR-ROW.
+010910      PERFORM WRITE-CHECKPOINT.
 011000      IF CUR-ROW < NUM-OF-INPUT + 1 GO TO KEEP-READIN.
+011010      GO TO OUTPUT-TO-FILE.
+011020*-----A BAD PAIR OR A CIRCLE RECORD IS DROPPED FROM THE CHAIN.
+011030*-----POINT1X/POINT1Y IS LEFT UNCHANGED SO THE NEXT GOOD POINT
+011035*-----STILL CONNECTS BACK TO THE LAST GOOD POINT.
+011040 SKIP-BAD-PAIR.
+011050      ADD 1 TO CUR-ROW.
+011055      PERFORM WRITE-CHECKPOINT.
+011060      IF CUR-ROW < NUM-OF-INPUT + 1 GO TO KEEP-READIN.
 011100*-----END LOOP.
-011200 
+011200
 011300 OUTPUT-TO-FILE.
-011400      MOVE 23 TO CUR-ROW.
+011310      PERFORM WRITE-TITLE-AND-RULER.
+011400      MOVE CANVAS-ROWS TO CUR-ROW.
 011500      PERFORM WRITE-TO-FILE.
+011510      PERFORM WRITE-SUMMARY-REPORT.
 011600      PERFORM CLOSING-PROCEDURE.
+011610 RUN-ONE-DRAWING-EXIT.
+011620      EXIT.
 011700
 011800 PROGRAM-DONE.
 011900      STOP RUN.
@@ -123,31 +424,264 @@
 012300*===============================================================
 012400 OPENING-PROCEDURE.
 012500      OPEN OUTPUT OUTPUT-FILE.
+012510      IF OUTPUT-OPEN-STATUS NOT = '00' GO TO OPEN-ERR-HANDLING.
+012520      OPEN OUTPUT SUMMARY-FILE.
+012530      IF SUMMARY-OPEN-STATUS NOT = '00' GO TO OPEN-ERR-HANDLING.
 012600      OPEN INPUT INPUT-FILE.
 012700      IF FILE-OPEN-STATUS NOT = '00' GO TO OPEN-ERR-HANDLING.
 012800
 012900 
 013000 CLOSING-PROCEDURE.
 013100      CLOSE OUTPUT-FILE.
+013110      CLOSE SUMMARY-FILE.
 013200      CLOSE INPUT-FILE.
-013300 
-013400 
+013205*-----A SUCCESSFUL FINISH MEANS THERE IS NOTHING LEFT TO RESTART.
+013206      PERFORM CLEAR-CHECKPOINT.
+013210*-----READS ONE PAIR OF NAMES FROM THE CONTROL FILE AND MOVES THEM
+013220*-----INTO THE DYNAMIC-ASSIGN VARIABLES BATCH-LOOP USES TO OPEN
+013230*-----NEXT DRAWING'S FILES.
+013240 READ-CONTROL-FILE.
+013250      READ CONTROL-FILE
+013260          AT END MOVE 'Y' TO CONTROL-EOF-SW.
+013270
+013280*-----PUTS ALL PER-DRAWING WORKING STORAGE BACK TO ITS INITIAL
+013290*-----SO ONE RUN OF THE BATCH LOOP CANNOT LEAK INTO THE NEXT.
+013300 RESET-RUN-STATE.
+013305      MOVE 1 TO CUR-ROW.
+013310      MOVE 1 TO CUR-COL.
+013315      MOVE 1 TO NUM-OF-INPUT.
+013320      MOVE 1 TO POINT1X.
+013325      MOVE 1 TO POINT1Y.
+013330      MOVE 1 TO POINT2X.
+013335      MOVE 1 TO POINT2Y.
+013340      MOVE 'N' TO PENDING-REC-SW.
+013341      MOVE 'N' TO CKPT-FOUND-SW.
+013342      MOVE 'N' TO SIZE-HDR-FOUND-SW.
+013343      MOVE 0 TO ACTUAL-REC-CNT.
+013344      MOVE '*' TO DRAW-SYMBOL.
+013344      MOVE 'N' TO TITLE-HDR-FOUND-SW.
+013344      MOVE SPACES TO RUN-TITLE.
+013345      MOVE 023 TO CANVAS-ROWS.
+013350      MOVE 079 TO CANVAS-COLS.
+013355      MOVE 'N' TO BAD-COORD-SW.
+013356      MOVE 'N' TO FIRST-PT-DRAWN-SW.
+013360      MOVE 1 TO CNT.
+013365      MOVE 1 TO SIGNX.
+013370      MOVE 1 TO SIGNY.
+013371      MOVE 999 TO BBOX-MIN-X.
+013372      MOVE 999 TO BBOX-MIN-Y.
+013373      MOVE 0 TO BBOX-MAX-X.
+013374      MOVE 0 TO BBOX-MAX-Y.
+013375      MOVE 0 TO STEEP-SEGMENT-CNT.
+013376      MOVE 0 TO SHALLOW-SEGMENT-CNT.
+013377      MOVE SPACES TO WS-SUMMARY-FILENAME.
+013378      STRING WS-OUTPUT-FILENAME DELIMITED BY SPACE
+013379          '.sum' DELIMITED BY SIZE
+013380          INTO WS-SUMMARY-FILENAME.
+013380      MOVE SPACES TO WS-CHECKPOINT-FILENAME.
+013380      STRING WS-INPUT-FILENAME DELIMITED BY SPACE
+013380          '.ckpt' DELIMITED BY SIZE
+013380          INTO WS-CHECKPOINT-FILENAME.
+013381
+013382*-----WRITES THE SECOND REPORT (LINE COUNT, BOUNDING BOX, AND THE
+013383*-----STEEP-VS-SHALLOW SEGMENT SPLIT) ALONGSIDE THE DRAWING.
+013384 WRITE-SUMMARY-REPORT.
+013384*-----NUM-OF-INPUT BY THIS POINT IS THE TOTAL RECORD COUNT (LINES,
+013384*-----CIRCLES, AND SKIPPED BAD PAIRS) THE READIN LOOP USED, SO THE
+013384*-----LINE COUNT BELOW IS BUILT FROM THE STEEP/SHALLOW SPLIT
+013384*-----INSTEAD, SINCE EVERY ACTUAL LINE SEGMENT BUMPS ONE OF THOSE.
+013384      COMPUTE LINES-DRAWN-CNT =
+013384          STEEP-SEGMENT-CNT + SHALLOW-SEGMENT-CNT.
+013385      MOVE SPACES TO WS-RPT-LINE.
+013386      MOVE LINES-DRAWN-CNT TO WS-RPT-NUM-ED.
+013387      STRING 'NUM OF INPUT LINES: ' DELIMITED BY SIZE
+013388          WS-RPT-NUM-ED DELIMITED BY SIZE
+013389          INTO WS-RPT-LINE.
+013390      WRITE SUMMARY-RECORD FROM WS-RPT-LINE.
+013391      MOVE SPACES TO WS-RPT-LINE.
+013392      MOVE BBOX-MIN-X TO WS-RPT-NUM-ED.
+013393      MOVE BBOX-MAX-X TO WS-RPT-NUM-ED2.
+013394      STRING 'BOUNDING BOX X: ' DELIMITED BY SIZE
+013395          WS-RPT-NUM-ED DELIMITED BY SIZE
+013396          ' TO ' DELIMITED BY SIZE
+013397          WS-RPT-NUM-ED2 DELIMITED BY SIZE
+013398          INTO WS-RPT-LINE.
+013399      WRITE SUMMARY-RECORD FROM WS-RPT-LINE.
+013400      MOVE SPACES TO WS-RPT-LINE.
+013401      MOVE BBOX-MIN-Y TO WS-RPT-NUM-ED.
+013402      MOVE BBOX-MAX-Y TO WS-RPT-NUM-ED2.
+013403      STRING 'BOUNDING BOX Y: ' DELIMITED BY SIZE
+013404          WS-RPT-NUM-ED DELIMITED BY SIZE
+013405          ' TO ' DELIMITED BY SIZE
+013406          WS-RPT-NUM-ED2 DELIMITED BY SIZE
+013407          INTO WS-RPT-LINE.
+013408      WRITE SUMMARY-RECORD FROM WS-RPT-LINE.
+013409      MOVE SPACES TO WS-RPT-LINE.
+013410      MOVE STEEP-SEGMENT-CNT TO WS-RPT-NUM-ED.
+013411      STRING 'STEEP SEGMENTS: ' DELIMITED BY SIZE
+013412          WS-RPT-NUM-ED DELIMITED BY SIZE
+013413          INTO WS-RPT-LINE.
+013414      WRITE SUMMARY-RECORD FROM WS-RPT-LINE.
+013415      MOVE SPACES TO WS-RPT-LINE.
+013416      MOVE SHALLOW-SEGMENT-CNT TO WS-RPT-NUM-ED.
+013417      STRING 'SHALLOW SEGMENTS: ' DELIMITED BY SIZE
+013418          WS-RPT-NUM-ED DELIMITED BY SIZE
+013419          INTO WS-RPT-LINE.
+013420      WRITE SUMMARY-RECORD FROM WS-RPT-LINE.
+013421
+013422*-----IF A CHECKPOINT IS ON FILE FOR THIS INPUT FILE, RESTORES THE
+013423*-----LOOP POSITION, THE LAST GOOD POINT, AND THE DRAWING BUFFER
+013424*-----ITSELF SO RUN-ONE-DRAWING CAN REJOIN THE DECK PARTWAY
+013425*-----INSTEAD OF STARTING OVER FROM THE FIRST COORDINATE RECORD.
+013426 CHECK-FOR-CHECKPOINT.
+013427      MOVE 'N' TO CKPT-FOUND-SW.
+013428      OPEN INPUT CHECKPOINT-FILE.
+013429      IF CHECKPOINT-STATUS NOT = '00'
+013430          GO TO CHECK-FOR-CHECKPOINT-EXIT.
+013431      READ CHECKPOINT-FILE.
+013432      IF CHECKPOINT-STATUS NOT = '00'
+013433          GO TO CHECK-FOR-CHECKPOINT-CLOSE.
+013434      IF CKPT-INPUT-NAME NOT = WS-INPUT-FILENAME
+013435          GO TO CHECK-FOR-CHECKPOINT-CLOSE.
+013436      MOVE 'Y' TO CKPT-FOUND-SW.
+013437      MOVE CKPT-CUR-ROW TO CUR-ROW.
+013438      MOVE CKPT-POINT1X TO POINT1X.
+013439      MOVE CKPT-POINT1Y TO POINT1Y.
+013440      MOVE CKPT-NUM-OF-INPUT TO NUM-OF-INPUT.
+013441      MOVE CKPT-CANVAS-ROWS TO CANVAS-ROWS.
+013442      MOVE CKPT-CANVAS-COLS TO CANVAS-COLS.
+013442      MOVE CKPT-BBOX-MIN-X TO BBOX-MIN-X.
+013442      MOVE CKPT-BBOX-MAX-X TO BBOX-MAX-X.
+013442      MOVE CKPT-BBOX-MIN-Y TO BBOX-MIN-Y.
+013442      MOVE CKPT-BBOX-MAX-Y TO BBOX-MAX-Y.
+013442      MOVE CKPT-STEEP-CNT TO STEEP-SEGMENT-CNT.
+013442      MOVE CKPT-SHALLOW-CNT TO SHALLOW-SEGMENT-CNT.
+013442      MOVE CKPT-FIRST-PT-SW TO FIRST-PT-DRAWN-SW.
+013443      MOVE CKPT-BUFFER TO BF-RECORD.
+013444 CHECK-FOR-CHECKPOINT-CLOSE.
+013445      CLOSE CHECKPOINT-FILE.
+013446 CHECK-FOR-CHECKPOINT-EXIT.
+013447      EXIT.
+013448
+013449*-----REPOSITIONS INPUT-FILE PAST THE RECORDS ALREADY DONE,
+013450*-----SO THE NEXT READ IN KEEP-READIN LINES UP CORRECTLY.
+013451*-----UP WITH THE FIRST RECORD NOT YET DRAWN.
+013452 SKIP-FORWARD-INPUT.
+013453      MOVE 1 TO SKIP-CNT.
+013454 SKIP-FORWARD-LOOP.
+013455      IF SKIP-CNT NOT < CUR-ROW
+013456          GO TO SKIP-FORWARD-EXIT.
+013457      READ INPUT-FILE.
+013458      ADD 1 TO SKIP-CNT.
+013459      GO TO SKIP-FORWARD-LOOP.
+013460 SKIP-FORWARD-EXIT.
+013461      EXIT.
+013462
+013463*-----SNAPSHOTS THE RESTART POINT (LOOP POSITION, LAST GOOD POINT,
+013464*-----AND THE WHOLE DRAWING BUFFER) TO CHECKPOINT-FILE, AFTER
+013465*-----EVERY RECORD IN KEEP-READIN SO A CANCELLED RUN NEVER LOSES
+013466*-----MORE THAN THE ONE RECORD IT WAS IN THE MIDDLE OF.
+013467 WRITE-CHECKPOINT.
+013468      MOVE WS-INPUT-FILENAME TO CKPT-INPUT-NAME.
+013469      MOVE CUR-ROW TO CKPT-CUR-ROW.
+013470      MOVE POINT1X TO CKPT-POINT1X.
+013471      MOVE POINT1Y TO CKPT-POINT1Y.
+013472      MOVE NUM-OF-INPUT TO CKPT-NUM-OF-INPUT.
+013473      MOVE CANVAS-ROWS TO CKPT-CANVAS-ROWS.
+013474      MOVE CANVAS-COLS TO CKPT-CANVAS-COLS.
+013475      MOVE BBOX-MIN-X TO CKPT-BBOX-MIN-X.
+013476      MOVE BBOX-MAX-X TO CKPT-BBOX-MAX-X.
+013477      MOVE BBOX-MIN-Y TO CKPT-BBOX-MIN-Y.
+013478      MOVE BBOX-MAX-Y TO CKPT-BBOX-MAX-Y.
+013479      MOVE STEEP-SEGMENT-CNT TO CKPT-STEEP-CNT.
+013480      MOVE SHALLOW-SEGMENT-CNT TO CKPT-SHALLOW-CNT.
+013481      MOVE FIRST-PT-DRAWN-SW TO CKPT-FIRST-PT-SW.
+013482      MOVE BF-RECORD TO CKPT-BUFFER.
+013483      OPEN OUTPUT CHECKPOINT-FILE.
+013484      WRITE CHECKPOINT-RECORD.
+013485      CLOSE CHECKPOINT-FILE.
+013486
+013489*-----EMPTIES CHECKPOINT-FILE ON A SUCCESSFUL FINISH SO THE
+013490*-----NEXT RUN OF THIS DECK STARTS FRESH, NOT A "RESUME".
+013491 CLEAR-CHECKPOINT.
+013492      OPEN OUTPUT CHECKPOINT-FILE.
+013493      CLOSE CHECKPOINT-FILE.
+013494
+013485*-----READS INPUT-FILE ALL THE WAY TO THE END TO COUNT THE
+013486*-----COORDINATE RECORDS ACTUALLY PRESENT, THEN REWINDS BACK TO
+013487*-----THE FIRST ONE SO THE READIN LOOP CAN PROCEED NORMALLY. A
+013488*-----MISMATCH AGAINST THE HEADER'S NUM-OF-INPUT IS FLAGGED AND
+013489*-----THE TRUE COUNT IS USED, SO A WRONG HEADER CANNOT DROP GOOD
+013490*-----RECORDS OR RUN THE READIN LOOP PAST THE ACTUAL END OF FILE.
+013491 RECONCILE-INPUT-COUNT.
+013492      MOVE 0 TO ACTUAL-REC-CNT.
+013493 RECONCILE-COUNT-LOOP.
+013494      READ INPUT-FILE AT END
+013495          GO TO RECONCILE-COUNT-REWIND.
+013496      ADD 1 TO ACTUAL-REC-CNT.
+013497      GO TO RECONCILE-COUNT-LOOP.
+013498 RECONCILE-COUNT-REWIND.
+013499      CLOSE INPUT-FILE.
+013500      OPEN INPUT INPUT-FILE.
+013501      IF TITLE-HDR-WAS-FOUND
+013502          READ INPUT-FILE.
+013503      IF SIZE-HDR-WAS-FOUND
+013504          READ INPUT-FILE
+013505          READ INPUT-FILE
+013506      ELSE
+013507          READ INPUT-FILE.
+013508      IF ACTUAL-REC-CNT NOT = NUM-OF-INPUT
+013509          DISPLAY 'DDA-W007 HEADER COUNT OF ' NUM-OF-INPUT
+013510              ' DISAGREES WITH ' ACTUAL-REC-CNT
+013511              ' ACTUAL COORDINATE RECORDS, USING ACTUAL COUNT'
+013512          MOVE ACTUAL-REC-CNT TO NUM-OF-INPUT.
+013513 RECONCILE-INPUT-COUNT-EXIT.
+013514      EXIT.
+013484
 013500*-----AFTER INIT-TABLE, THE FIRST COL OF THE TABLE ARE ALL '|'
 013600*-----THE FIRST ROW OF THE TABLE ARE ALL '-'
 013700*-----THE ORIGIN POINT IS '+'
 013800 INIT-TABLE.
+013801      READ INPUT-FILE.
+013802      IF TITLE-MARKER = 'T'
+013803          MOVE TITLE-TEXT TO RUN-TITLE
+013804          MOVE 'Y' TO TITLE-HDR-FOUND-SW
+013805          READ INPUT-FILE.
+013810      IF SIZE-MARKER = 'S'
+013815          MOVE SIZE-OF-ROWS TO CANVAS-ROWS
+013820          MOVE SIZE-OF-COLS TO CANVAS-COLS
+013821          MOVE 'Y' TO SIZE-HDR-FOUND-SW
+013825          MOVE 'N' TO PENDING-REC-SW
+013830      ELSE
+013835          MOVE INPUT-RECORD TO SAVED-FIRST-RECORD
+013840          MOVE 'Y' TO PENDING-REC-SW.
+013842*-----THE CEILING IS 100, NOT THE 200 BF-RECORD/PRINT-RECORD ARE
+013843*-----SIZED FOR -- POINTX/POINTY ON AN ORDINARY COORDINATE RECORD
+013844*-----ONLY UNPACK TWO DIGITS EACH (SEE LOAD-READIN-TO-POINT2XY) SO
+013845*-----99 PLUS THE ONE-BASED OFFSET IS THE MOST A LINE OR POINT CAN
+013846*-----EVER ADDRESS; A HIGHER CEILING WOULD LET A SIZE HEADER
+013847*-----PROMISE ROWS/COLS NO COORDINATE RECORD COULD REACH.
+013848      IF CANVAS-ROWS = 0 OR CANVAS-ROWS > 100
+013850          MOVE 023 TO CANVAS-ROWS
+013855          DISPLAY 'DDA-W002 BAD CANVAS ROWS ON SIZE RECORD, '
+013860              'DEFAULT USED'.
+013865      IF CANVAS-COLS = 0 OR CANVAS-COLS > 100
+013870          MOVE 079 TO CANVAS-COLS
+013875          DISPLAY 'DDA-W003 BAD CANVAS COLS ON SIZE RECORD, '
+013880              'DEFAULT USED'.
+013885      MOVE SPACES TO BF-RECORD.
 013900      PERFORM INIT-COL.
 014000      PERFORM INIT-ROW.
 014100      MOVE '+' TO BF-POINT(1, 1).
 014200 INIT-COL.
 014300      MOVE '|' TO BF-POINT(CUR-ROW, 1).
 014400      COMPUTE CUR-ROW = CUR-ROW + 1.
-014500      IF CUR-ROW < 24 GO TO INIT-COL.
+014500      IF CUR-ROW NOT > CANVAS-ROWS GO TO INIT-COL.
 014600      MOVE 1 TO CUR-ROW.
 014700 INIT-ROW.
 014800      MOVE '-' TO BF-POINT(1, CUR-COL).
 014900      COMPUTE CUR-COL = CUR-COL + 1.
-015000      IF CUR-COL < 80 GO TO INIT-ROW.
+015000      IF CUR-COL NOT > CANVAS-COLS GO TO INIT-ROW.
 015100      MOVE 1 TO CUR-COL.
 015200 
 015300
@@ -164,6 +698,21 @@
 016400            COMPUTE POINT2Y = DIGIT-OF-POINTY(2) * 10 + POINT2Y.
 016500      ADD 1 TO POINT2X.
 016600      ADD 1 TO POINT2Y.
+016610      MOVE 'N' TO BAD-COORD-SW.
+016620      IF POINT2X > CANVAS-COLS OR POINT2Y > CANVAS-ROWS
+016630          MOVE 'Y' TO BAD-COORD-SW
+016640          DISPLAY 'DDA-W001 COORDINATE OUT OF RANGE, SKIPPED: X='
+016650              POINT2X ' Y=' POINT2Y.
+016660*-----TRACK THE BOUNDING BOX OVER EVERY COORDINATE ACTUALLY USED,
+016670*-----FOR THE SUMMARY REPORT.
+016680      IF NOT COORD-OUT-OF-BOUNDS
+016690          IF POINT2X < BBOX-MIN-X MOVE POINT2X TO BBOX-MIN-X.
+016691      IF NOT COORD-OUT-OF-BOUNDS
+016692          IF POINT2X > BBOX-MAX-X MOVE POINT2X TO BBOX-MAX-X.
+016693      IF NOT COORD-OUT-OF-BOUNDS
+016694          IF POINT2Y < BBOX-MIN-Y MOVE POINT2Y TO BBOX-MIN-Y.
+016695      IF NOT COORD-OUT-OF-BOUNDS
+016696          IF POINT2Y > BBOX-MAX-Y MOVE POINT2Y TO BBOX-MAX-Y.
 016700 
 016800 
 016900*-----AFTER ADD-LINE-TO-BUFFER THE BUFFER(BF-POINT) ARE MODIFIED. 
@@ -174,6 +723,9 @@
 017400*-----    BUFFER.ROW -> COORDINATE.Y
 017500*-----    BUFFER.COL -> COORDINATE.X
 017600 ADD-LINE-TO-BUFFER.
+017650      MOVE '*' TO DRAW-SYMBOL.
+017660      IF SEGMENT-SYMBOL NOT = SPACE
+017670          MOVE SEGMENT-SYMBOL TO DRAW-SYMBOL.
 017700      MOVE POINT1X TO COL-DRAWON.
 017800      MOVE POINT1Y TO ROW-DRAWON.
 017900      IF POINT2X - POINT1X < 0 MOVE -1 TO SIGNX.
@@ -183,9 +735,13 @@
 018300      COMPUTE SLOPE = (POINT2Y - POINT1Y) / (POINT2X - POINT1X).
 018400      IF SLOPE > 0 MOVE SLOPE TO ABS-SLO.
 018500      IF SLOPE NOT > 0 COMPUTE ABS-SLO = SLOPE * -1.
+018510      IF SLOPE > 1 OR SLOPE < -1
+018520          ADD 1 TO STEEP-SEGMENT-CNT
+018530      ELSE
+018540          ADD 1 TO SHALLOW-SEGMENT-CNT.
 018600      PERFORM KEEP-DRAWING.
 018700 KEEP-DRAWING.
-018800      MOVE '*' TO BF-POINT(ROW-DRAWON, COL-DRAWON).
+018800      MOVE DRAW-SYMBOL TO BF-POINT(ROW-DRAWON, COL-DRAWON).
 018900      IF SLOPE NOT > 1 AND SLOPE NOT < -1
 019000            COMPUTE ROW-DRAWON ROUNDED = POINT1Y +
 019100                                         CNT * ABS-SLO * SIGNY
@@ -197,15 +753,145 @@
 019700      ADD 1 TO CNT.
 019800      IF ROW-DRAWON NOT = POINT2Y OR COL-DRAWON NOT = POINT2X
 019900          GO TO KEEP-DRAWING.
-020000      
-020100 
-020200 WRITE-TO-FILE.
-020300      WRITE OUTPUT-RECORD FROM BF-ROWS(CUR-ROW).
+020000
+020010*-----AFTER ADD-CIRCLE-TO-BUFFER THE BUFFER(BF-POINT) IS MODIFIED.
+020020*-----THE CIRCLE CENTERED AT (CIRCLE-CTR-X, CIRCLE-CTR-Y) WITH
+020030*-----RADIUS CIRCLE-RADIUS IS PLOTTED VIA THE MIDPOINT CIRCLE
+020040*-----ALGORITHM (8-WAY SYMMETRY, NO TRIG OR DIVISION NEEDED).
+020050 ADD-CIRCLE-TO-BUFFER.
+020055      MOVE '*' TO DRAW-SYMBOL.
+020056      IF CIRCLE-SYMBOL NOT = SPACE
+020057          MOVE CIRCLE-SYMBOL TO DRAW-SYMBOL.
+020060      MOVE CIRCLE-CTR-X TO CIR-CTR-X.
+020070      ADD 1 TO CIR-CTR-X.
+020080      MOVE CIRCLE-CTR-Y TO CIR-CTR-Y.
+020090      ADD 1 TO CIR-CTR-Y.
+020100      MOVE CIRCLE-RADIUS TO CIR-RADIUS.
+020110      MOVE 0 TO CIR-X.
+020120      MOVE CIR-RADIUS TO CIR-Y.
+020130      COMPUTE CIR-DECISION = 1 - CIR-RADIUS.
+020140      PERFORM PLOT-CIRCLE-POINTS.
+020150      PERFORM MIDPOINT-CIRCLE-LOOP.
+020160
+020170 MIDPOINT-CIRCLE-LOOP.
+020180      IF CIR-DECISION < 0
+020190          COMPUTE CIR-DECISION = CIR-DECISION + 2 * CIR-X + 3
+020200      ELSE
+020210          COMPUTE CIR-DECISION = CIR-DECISION +
+020220                                 2 * (CIR-X - CIR-Y) + 5
+020230          SUBTRACT 1 FROM CIR-Y.
+020240      ADD 1 TO CIR-X.
+020250      PERFORM PLOT-CIRCLE-POINTS.
+020260      IF CIR-X < CIR-Y GO TO MIDPOINT-CIRCLE-LOOP.
+020290
+020300*-----PLOTS THE EIGHT POINTS SYMMETRIC ABOUT THE CIRCLE'S CENTER
+020310*-----FOR THE CURRENT (CIR-X, CIR-Y) OFFSET.
+020320 PLOT-CIRCLE-POINTS.
+020330      COMPUTE CIR-PLOT-ROW = CIR-CTR-Y + CIR-Y.
+020340      COMPUTE CIR-PLOT-COL = CIR-CTR-X + CIR-X.
+020350      PERFORM CIR-PLOT-ONE.
+020360      COMPUTE CIR-PLOT-ROW = CIR-CTR-Y + CIR-Y.
+020370      COMPUTE CIR-PLOT-COL = CIR-CTR-X - CIR-X.
+020380      PERFORM CIR-PLOT-ONE.
+020390      COMPUTE CIR-PLOT-ROW = CIR-CTR-Y - CIR-Y.
+020400      COMPUTE CIR-PLOT-COL = CIR-CTR-X + CIR-X.
+020410      PERFORM CIR-PLOT-ONE.
+020420      COMPUTE CIR-PLOT-ROW = CIR-CTR-Y - CIR-Y.
+020430      COMPUTE CIR-PLOT-COL = CIR-CTR-X - CIR-X.
+020440      PERFORM CIR-PLOT-ONE.
+020450      COMPUTE CIR-PLOT-ROW = CIR-CTR-Y + CIR-X.
+020460      COMPUTE CIR-PLOT-COL = CIR-CTR-X + CIR-Y.
+020470      PERFORM CIR-PLOT-ONE.
+020480      COMPUTE CIR-PLOT-ROW = CIR-CTR-Y + CIR-X.
+020490      COMPUTE CIR-PLOT-COL = CIR-CTR-X - CIR-Y.
+020500      PERFORM CIR-PLOT-ONE.
+020510      COMPUTE CIR-PLOT-ROW = CIR-CTR-Y - CIR-X.
+020520      COMPUTE CIR-PLOT-COL = CIR-CTR-X + CIR-Y.
+020530      PERFORM CIR-PLOT-ONE.
+020540      COMPUTE CIR-PLOT-ROW = CIR-CTR-Y - CIR-X.
+020550      COMPUTE CIR-PLOT-COL = CIR-CTR-X - CIR-Y.
+020560      PERFORM CIR-PLOT-ONE.
+020570
+020580*-----A CIRCLE POINT THAT FALLS OUTSIDE THE CANVAS IS SIMPLY NOT
+020590*-----PLOTTED (SAME PHILOSOPHY AS THE OUT-OF-RANGE LINE COORDINATE
+020600*-----CHECK IN LOAD-READIN-TO-POINT2XY).
+020610 CIR-PLOT-ONE.
+020620      IF CIR-PLOT-ROW < 1 OR CIR-PLOT-ROW > CANVAS-ROWS
+020630          OR CIR-PLOT-COL < 1 OR CIR-PLOT-COL > CANVAS-COLS
+020640          GO TO CIR-PLOT-ONE-EXIT.
+020650      MOVE DRAW-SYMBOL TO BF-POINT(CIR-PLOT-ROW, CIR-PLOT-COL).
+020651      IF CIR-PLOT-COL < BBOX-MIN-X
+020652          MOVE CIR-PLOT-COL TO BBOX-MIN-X.
+020653      IF CIR-PLOT-COL > BBOX-MAX-X
+020654          MOVE CIR-PLOT-COL TO BBOX-MAX-X.
+020655      IF CIR-PLOT-ROW < BBOX-MIN-Y
+020656          MOVE CIR-PLOT-ROW TO BBOX-MIN-Y.
+020657      IF CIR-PLOT-ROW > BBOX-MAX-Y
+020658          MOVE CIR-PLOT-ROW TO BBOX-MAX-Y.
+020660 CIR-PLOT-ONE-EXIT.
+020670      EXIT.
+020680
+020681*-----BUILDS THE THREE COLUMN-RULER LINES (HUNDREDS DIGIT EVERY
+020682*-----HUNDREDTH COLUMN, TENS DIGIT EVERY TENTH COLUMN, ONES DIGIT
+020683*-----EVERY COLUMN) OVER THE ACTIVE CANVAS WIDTH, SAME PERFORM/GO
+020683*-----TO LOOP IDIOM AS INIT-COL/INIT-ROW.
+020684 BUILD-RULER.
+020685      MOVE SPACES TO RULER-ONES-LINE.
+020686      MOVE SPACES TO RULER-TENS-LINE.
+020686      MOVE SPACES TO RULER-HUNDREDS-LINE.
+020687      MOVE 1 TO CUR-COL.
+020688 BUILD-RULER-LOOP.
+020689      COMPUTE RULER-TEMP = CUR-COL / 10.
+020689      COMPUTE RULER-ONES-DIGIT = CUR-COL - (RULER-TEMP * 10).
+020689      MOVE RULER-ONES-DIGIT TO RULER-ONES-PT(CUR-COL).
+020689      IF RULER-ONES-DIGIT = 0
+020689          COMPUTE RULER-HUNDREDS = RULER-TEMP / 10
+020689          COMPUTE RULER-TENS-DIGIT =
+020689              RULER-TEMP - (RULER-HUNDREDS * 10)
+020689          MOVE RULER-TENS-DIGIT TO RULER-TENS-PT(CUR-COL)
+020689          IF RULER-TENS-DIGIT = 0
+020689              MOVE RULER-HUNDREDS TO RULER-HUNDREDS-DIGIT
+020689              MOVE RULER-HUNDREDS-DIGIT
+020689                  TO RULER-HUNDREDS-PT(CUR-COL).
+020689      COMPUTE CUR-COL = CUR-COL + 1.
+020689      IF CUR-COL NOT > CANVAS-COLS GO TO BUILD-RULER-LOOP.
+020689      MOVE 1 TO CUR-COL.
+020689 BUILD-RULER-EXIT.
+020689      EXIT.
+020689
+020689*-----PRINTS THE OPTIONAL TITLE LINE (WHEN INIT-TABLE FOUND A
+020689*-----TITLE HEADER RECORD) FOLLOWED BY THE NUMBERED COLUMN RULER,
+020689*-----SO THE GRID WRITE-TO-FILE PRODUCES NEXT IS SELF-DESCRIBING
+020689*-----WITHOUT COUNTING CHARACTERS BY HAND.
+020689 WRITE-TITLE-AND-RULER.
+020689      IF TITLE-HDR-WAS-FOUND
+020689          MOVE SPACES TO PRINT-RECORD
+020689          MOVE RUN-TITLE TO PRINT-GRID-PART
+020689          WRITE PRINT-RECORD.
+020689      PERFORM BUILD-RULER THRU BUILD-RULER-EXIT.
+020689      MOVE SPACES TO PRINT-RECORD.
+020689      MOVE RULER-HUNDREDS-LINE TO PRINT-GRID-PART.
+020689      WRITE PRINT-RECORD.
+020689      MOVE SPACES TO PRINT-RECORD.
+020689      MOVE RULER-TENS-LINE TO PRINT-GRID-PART.
+020689      WRITE PRINT-RECORD.
+020689      MOVE SPACES TO PRINT-RECORD.
+020689      MOVE RULER-ONES-LINE TO PRINT-GRID-PART.
+020689      WRITE PRINT-RECORD.
+020690 WRITE-TO-FILE.
+020691      MOVE CUR-ROW TO PRINT-ROW-NUM.
+020692      MOVE BF-ROWS(CUR-ROW) TO PRINT-GRID-PART.
+020693      WRITE PRINT-RECORD.
 020400      COMPUTE CUR-ROW = CUR-ROW - 1.
 020500      IF CUR-ROW > 0 GO TO WRITE-TO-FILE.
-020600 
+020600
 020700 
 020800 OPEN-ERR-HANDLING.
-020900      DISPLAY 'File Open Error. Program terminated.'.
-021000      STOP RUN.
+020810*-----ONE PAIR'S BAD FILE NAME DOES NOT SINK THE WHOLE BATCH.
+020820*-----IT AND MOVE ON TO THE NEXT CONTROL-FILE RECORD.
+020900      DISPLAY 'DDA-W006 FILE OPEN ERROR, DRAWING SKIPPED: '
+020910          WS-INPUT-FILENAME.
+020920      CLOSE OUTPUT-FILE.
+020930      CLOSE SUMMARY-FILE.
+021000      GO TO RUN-ONE-DRAWING-EXIT.
 
